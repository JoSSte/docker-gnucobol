@@ -1,33 +1,547 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FileHandling.
        AUTHOR. JoSSte.
-       
+
        ENVIRONMENT DIVISION.
           INPUT-OUTPUT SECTION.
              FILE-CONTROL.
-             SELECT SOMEFILE ASSIGN TO filename
-             ORGANIZATION IS LINE SEQUENTIAL.
-       
+             SELECT SOMEFILE ASSIGN TO DYNAMIC filename
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-FILE-STATUS.
+
+             SELECT ROSTER-REPORT ASSIGN TO "roster.rpt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-REPORT-STATUS.
+
+             SELECT CURRENT-ROSTER
+             ASSIGN TO DYNAMIC WS-CURRENT-ROSTER-NAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CURR-ROSTER-STATUS.
+
+             SELECT CURRENT-ROSTER-SORTED
+             ASSIGN TO DYNAMIC WS-CURRENT-SORTED-NAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CURR-SORTED-STATUS.
+
+             SELECT SORT-WORK ASSIGN TO "sortwork.tmp".
+
+             SELECT PRIOR-ROSTER ASSIGN TO DYNAMIC WS-PRIOR-ROSTER-NAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-PRIOR-ROSTER-STATUS.
+
+             SELECT RECONCILE-REPORT ASSIGN TO "reconcile.rpt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-RECON-STATUS.
+
+             SELECT AUDIT-LOG ASSIGN TO "audit.log"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-AUDIT-STATUS.
+
+             SELECT STUDENT-INDEX ASSIGN TO "student-idx.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS SX-ID
+             FILE STATUS IS WS-INDEX-STATUS.
+
+             SELECT EXTRACT-FILE ASSIGN TO "extract.dat"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-EXTRACT-STATUS.
+
        DATA DIVISION.
           FILE SECTION.
           FD SOMEFILE.
-          01 NAME PIC A(25).
-       
+          01 SOMEFILE-RECORD.
+             COPY STUDENTREC.
+
+          FD ROSTER-REPORT.
+          01 REPORT-LINE PIC X(80).
+
+          FD CURRENT-ROSTER.
+          01 CURRENT-ROSTER-RECORD.
+             05 CURRENT-ROSTER-ID PIC 9(5).
+             05 CURRENT-ROSTER-NAME PIC A(25).
+
+          SD SORT-WORK.
+          01 SORT-WORK-RECORD.
+             05 SW-ID PIC 9(5).
+             05 SW-NAME PIC A(25).
+
+          FD CURRENT-ROSTER-SORTED.
+          01 CURRENT-SORTED-RECORD.
+             05 CRS-ID PIC 9(5).
+             05 CRS-NAME PIC A(25).
+
+          FD PRIOR-ROSTER.
+          01 PRIOR-ROSTER-RECORD.
+             05 PRIOR-ROSTER-ID PIC 9(5).
+             05 PRIOR-ROSTER-NAME PIC A(25).
+
+          FD RECONCILE-REPORT.
+          01 RECONCILE-LINE PIC X(80).
+
+          FD AUDIT-LOG.
+          01 AUDIT-LINE PIC X(80).
+
+          FD STUDENT-INDEX.
+          01 STUDENT-INDEX-RECORD.
+             05 SX-ID PIC 9(5).
+             05 SX-NAME PIC A(25).
+
+          FD EXTRACT-FILE.
+          01 EXTRACT-LINE PIC X(80).
+
           WORKING-STORAGE SECTION.
-          01 WS-STUDENT PIC A(30).
+          01 WS-STUDENT PIC A(25).
           01 WS-ID PIC 9(5).
           01 WS-EOF PIC A(1).
           01 filename PIC A(30).
-         
+          01 WS-FILE-STATUS PIC X(2).
+          01 WS-REPORT-STATUS PIC X(2).
+          01 WS-LINE-COUNT PIC 9(2) VALUE ZERO.
+          01 WS-PAGE-COUNT PIC 9(3) VALUE ZERO.
+          01 WS-LINES-PER-PAGE PIC 9(2) VALUE 50.
+          01 WS-STUDENT-COUNT PIC 9(5) VALUE ZERO.
+          01 WS-READ-COUNT PIC 9(5) VALUE ZERO.
+          01 WS-BLANK-COUNT PIC 9(5) VALUE ZERO.
+
+          01 WS-CURRENT-ROSTER-NAME PIC X(30)
+             VALUE "current-roster.dat".
+          01 WS-CURRENT-SORTED-NAME PIC X(30)
+             VALUE "current-roster-sorted.dat".
+          01 WS-PRIOR-ROSTER-NAME PIC X(30)
+             VALUE "prior-roster.dat".
+          01 WS-CURR-ROSTER-STATUS PIC X(2).
+          01 WS-CURR-SORTED-STATUS PIC X(2).
+          01 WS-PRIOR-ROSTER-STATUS PIC X(2).
+          01 WS-RECON-STATUS PIC X(2).
+          01 WS-CURR-EOF PIC A(1).
+          01 WS-SORTED-EOF PIC A(1).
+          01 WS-PRIOR-EOF PIC A(1).
+          01 WS-PRIOR-OPENED PIC A(1).
+          01 WS-ADDED-COUNT PIC 9(5) VALUE ZERO.
+          01 WS-DROPPED-COUNT PIC 9(5) VALUE ZERO.
+          01 WS-CBL-STATUS PIC S9(9) COMP-5.
+
+          01 WS-RECON-HEADING.
+             05 FILLER PIC X(28)
+                VALUE "ROSTER RECONCILIATION REPORT".
+             05 FILLER PIC X(52) VALUE SPACE.
+
+          01 WS-RECON-DETAIL.
+             05 WS-RCD-ACTION PIC X(7).
+             05 FILLER PIC X(3) VALUE SPACE.
+             05 WS-RCD-ID PIC 9(5).
+             05 FILLER PIC X(5) VALUE SPACE.
+             05 WS-RCD-NAME PIC A(25).
+             05 FILLER PIC X(35) VALUE SPACE.
+
+          01 WS-RECON-TRAILER.
+             05 FILLER PIC X(1) VALUE SPACE.
+             05 WS-RCT-ADDED PIC ZZZZ9.
+             05 FILLER PIC X(7) VALUE " ADDED,".
+             05 WS-RCT-DROPPED PIC ZZZZ9.
+             05 FILLER PIC X(9) VALUE " DROPPED.".
+             05 FILLER PIC X(48) VALUE SPACE.
+
+          01 WS-AUDIT-STATUS PIC X(2).
+          01 WS-INDEX-STATUS PIC X(2).
+          01 WS-EXTRACT-STATUS PIC X(2).
+
+          01 WS-EXTRACT-HEADER.
+             05 EX-H-TYPE PIC X(1) VALUE "H".
+             05 EX-H-DATE PIC 9(8).
+             05 EX-H-FILENAME PIC X(30).
+             05 FILLER PIC X(41) VALUE SPACE.
+
+          01 WS-EXTRACT-DETAIL.
+             05 EX-D-TYPE PIC X(1) VALUE "D".
+             05 EX-D-ID PIC 9(5).
+             05 EX-D-NAME PIC A(25).
+             05 FILLER PIC X(49) VALUE SPACE.
+
+          01 WS-EXTRACT-TRAILER.
+             05 EX-T-TYPE PIC X(1) VALUE "T".
+             05 EX-T-COUNT PIC 9(5).
+             05 FILLER PIC X(74) VALUE SPACE.
+
+          01 WS-CURRENT-TIME.
+             05 WS-CT-HOUR PIC 9(2).
+             05 WS-CT-MINUTE PIC 9(2).
+             05 WS-CT-SECOND PIC 9(2).
+             05 WS-CT-HUNDREDTH PIC 9(2).
+
+          01 WS-AUDIT-LINE.
+             05 WS-AL-DATE.
+                10 WS-AL-MONTH PIC 9(2).
+                10 FILLER PIC X(1) VALUE "/".
+                10 WS-AL-DAY PIC 9(2).
+                10 FILLER PIC X(1) VALUE "/".
+                10 WS-AL-YEAR PIC 9(4).
+             05 FILLER PIC X(1) VALUE SPACE.
+             05 WS-AL-TIME.
+                10 WS-AL-HOUR PIC 9(2).
+                10 FILLER PIC X(1) VALUE ":".
+                10 WS-AL-MINUTE PIC 9(2).
+                10 FILLER PIC X(1) VALUE ":".
+                10 WS-AL-SECOND PIC 9(2).
+             05 FILLER PIC X(1) VALUE SPACE.
+             05 WS-AL-FILENAME PIC A(30).
+             05 FILLER PIC X(1) VALUE SPACE.
+             05 WS-AL-COUNT PIC ZZZZ9.
+             05 FILLER PIC X(1) VALUE SPACE.
+             05 FILLER PIC X(9) VALUE "RECORDS".
+
+          01 WS-CURRENT-DATE.
+             05 WS-CD-YEAR PIC 9(4).
+             05 WS-CD-MONTH PIC 9(2).
+             05 WS-CD-DAY PIC 9(2).
+
+          01 WS-REPORT-HEADER-1.
+             05 FILLER PIC X(10) VALUE "ROSTER RUN".
+             05 FILLER PIC X(1) VALUE SPACE.
+             05 WS-H1-MONTH PIC 9(2).
+             05 FILLER PIC X(1) VALUE "/".
+             05 WS-H1-DAY PIC 9(2).
+             05 FILLER PIC X(1) VALUE "/".
+             05 WS-H1-YEAR PIC 9(4).
+             05 FILLER PIC X(10) VALUE SPACE.
+             05 FILLER PIC X(5) VALUE "PAGE ".
+             05 WS-H1-PAGE PIC ZZ9.
+             05 FILLER PIC X(38) VALUE SPACE.
+
+          01 WS-REPORT-HEADER-2.
+             05 FILLER PIC X(10) VALUE "STUDENT ID".
+             05 FILLER PIC X(5) VALUE SPACE.
+             05 FILLER PIC X(25) VALUE "STUDENT NAME".
+             05 FILLER PIC X(40) VALUE SPACE.
+
+          01 WS-REPORT-DETAIL.
+             05 WS-RD-ID PIC 9(5).
+             05 FILLER PIC X(5) VALUE SPACE.
+             05 WS-RD-NAME PIC A(25).
+             05 FILLER PIC X(45) VALUE SPACE.
+
+          01 WS-REPORT-TRAILER.
+             05 FILLER PIC X(17) VALUE "END OF REPORT - ".
+             05 WS-RT-COUNT PIC ZZZZ9.
+             05 FILLER PIC X(17) VALUE " STUDENTS LISTED".
+             05 FILLER PIC X(41) VALUE SPACE.
+
        PROCEDURE DIVISION.
+       0000-MAIN-PARA.
            MOVE "input.csv" to filename.
            DISPLAY "opening " function trim(filename) "...".
-           OPEN INPUT SOMEFILE.
+           PERFORM 0100-OPEN-INPUT-FILE.
+           PERFORM 0120-OPEN-REPORT-FILE.
+           PERFORM 0130-OPEN-CURRENT-ROSTER-FILE.
+           PERFORM 0140-OPEN-AUDIT-LOG.
+           PERFORM 0150-OPEN-STUDENT-INDEX.
+           PERFORM 0160-OPEN-EXTRACT-FILE.
+           PERFORM 0300-WRITE-PAGE-HEADERS.
              PERFORM UNTIL WS-EOF='Y'
-             READ SOMEFILE INTO WS-STUDENT
+             READ SOMEFILE
                 AT END MOVE 'Y' TO WS-EOF
-                NOT AT END DISPLAY WS-STUDENT
+                NOT AT END
+                   ADD 1 TO WS-READ-COUNT
+                   MOVE REC-ID TO WS-ID
+                   MOVE REC-NAME TO WS-STUDENT
+                   IF WS-STUDENT = SPACES
+                      ADD 1 TO WS-BLANK-COUNT
+                   ELSE
+                      DISPLAY WS-ID " " WS-STUDENT
+                      PERFORM 0400-WRITE-DETAIL-LINE
+                      PERFORM 0450-WRITE-CURRENT-ROSTER-RECORD
+                      PERFORM 0470-WRITE-EXTRACT-DETAIL-RECORD
+                   END-IF
              END-READ
              END-PERFORM.
+           PERFORM 0500-WRITE-TRAILER.
+           DISPLAY WS-READ-COUNT " READ, " WS-BLANK-COUNT " BLANK, "
+              WS-STUDENT-COUNT " VALID".
+           PERFORM 0480-WRITE-EXTRACT-TRAILER.
            CLOSE SOMEFILE.
+           CLOSE ROSTER-REPORT.
+           CLOSE CURRENT-ROSTER.
+           CLOSE EXTRACT-FILE.
+           PERFORM 0465-SORT-CURRENT-ROSTER.
+           PERFORM 0466-BUILD-STUDENT-INDEX.
+           CLOSE STUDENT-INDEX.
+           PERFORM 0600-RECONCILE-WITH-PRIOR-ROSTER.
+           PERFORM 0700-PROMOTE-CURRENT-ROSTER.
+           PERFORM 0800-WRITE-AUDIT-RECORD.
+           CLOSE AUDIT-LOG.
        STOP RUN.
+
+       0100-OPEN-INPUT-FILE.
+           OPEN INPUT SOMEFILE.
+           IF WS-FILE-STATUS NOT = "00"
+              DISPLAY function trim(filename)
+                 " not found, run aborted"
+              MOVE 2 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       0120-OPEN-REPORT-FILE.
+           OPEN OUTPUT ROSTER-REPORT.
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "roster.rpt could not be opened, run aborted"
+              CLOSE SOMEFILE
+              MOVE 3 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       0130-OPEN-CURRENT-ROSTER-FILE.
+           OPEN OUTPUT CURRENT-ROSTER.
+           IF WS-CURR-ROSTER-STATUS NOT = "00"
+              DISPLAY "current-roster.dat could not be opened, "
+                 "run aborted"
+              CLOSE SOMEFILE
+              CLOSE ROSTER-REPORT
+              MOVE 4 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       0140-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS NOT = "00"
+              OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           IF WS-AUDIT-STATUS NOT = "00"
+              DISPLAY "audit.log could not be opened, run aborted"
+              CLOSE SOMEFILE
+              CLOSE ROSTER-REPORT
+              CLOSE CURRENT-ROSTER
+              MOVE 5 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       0150-OPEN-STUDENT-INDEX.
+           OPEN OUTPUT STUDENT-INDEX.
+           IF WS-INDEX-STATUS NOT = "00"
+              DISPLAY "student-idx.dat could not be opened, "
+                 "run aborted"
+              CLOSE SOMEFILE
+              CLOSE ROSTER-REPORT
+              CLOSE CURRENT-ROSTER
+              CLOSE AUDIT-LOG
+              MOVE 6 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       0160-OPEN-EXTRACT-FILE.
+           OPEN OUTPUT EXTRACT-FILE.
+           IF WS-EXTRACT-STATUS NOT = "00"
+              DISPLAY "extract.dat could not be opened, run aborted"
+              CLOSE SOMEFILE
+              CLOSE ROSTER-REPORT
+              CLOSE CURRENT-ROSTER
+              CLOSE AUDIT-LOG
+              CLOSE STUDENT-INDEX
+              MOVE 7 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-DATE TO EX-H-DATE.
+           MOVE filename TO EX-H-FILENAME.
+           WRITE EXTRACT-LINE FROM WS-EXTRACT-HEADER.
+
+       0300-WRITE-PAGE-HEADERS.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-CD-MONTH TO WS-H1-MONTH.
+           MOVE WS-CD-DAY TO WS-H1-DAY.
+           MOVE WS-CD-YEAR TO WS-H1-YEAR.
+           MOVE WS-PAGE-COUNT TO WS-H1-PAGE.
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-1.
+           WRITE REPORT-LINE FROM WS-REPORT-HEADER-2.
+           MOVE ZERO TO WS-LINE-COUNT.
+
+       0400-WRITE-DETAIL-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM 0300-WRITE-PAGE-HEADERS
+           END-IF.
+           MOVE WS-ID TO WS-RD-ID.
+           MOVE WS-STUDENT TO WS-RD-NAME.
+           WRITE REPORT-LINE FROM WS-REPORT-DETAIL.
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-STUDENT-COUNT.
+
+       0500-WRITE-TRAILER.
+           MOVE WS-STUDENT-COUNT TO WS-RT-COUNT.
+           WRITE REPORT-LINE FROM WS-REPORT-TRAILER.
+
+       0450-WRITE-CURRENT-ROSTER-RECORD.
+           MOVE WS-ID TO CURRENT-ROSTER-ID.
+           MOVE WS-STUDENT TO CURRENT-ROSTER-NAME.
+           WRITE CURRENT-ROSTER-RECORD.
+
+       0465-SORT-CURRENT-ROSTER.
+           SORT SORT-WORK ON ASCENDING KEY SW-ID
+              USING CURRENT-ROSTER
+              GIVING CURRENT-ROSTER-SORTED.
+           IF SORT-RETURN NOT = ZERO
+              DISPLAY "current-roster.dat could not be sorted, "
+                 "run aborted"
+              CLOSE STUDENT-INDEX
+              CLOSE AUDIT-LOG
+              MOVE 8 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       0466-BUILD-STUDENT-INDEX.
+           OPEN INPUT CURRENT-ROSTER-SORTED.
+           IF WS-CURR-SORTED-STATUS NOT = "00"
+              DISPLAY "current-roster-sorted.dat could not be "
+                 "opened, run aborted"
+              CLOSE STUDENT-INDEX
+              CLOSE AUDIT-LOG
+              MOVE 9 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           MOVE 'N' TO WS-SORTED-EOF.
+           PERFORM UNTIL WS-SORTED-EOF = 'Y'
+              READ CURRENT-ROSTER-SORTED
+                 AT END MOVE 'Y' TO WS-SORTED-EOF
+                 NOT AT END
+                    PERFORM 0460-WRITE-STUDENT-INDEX-RECORD
+              END-READ
+           END-PERFORM.
+           CLOSE CURRENT-ROSTER-SORTED.
+
+       0460-WRITE-STUDENT-INDEX-RECORD.
+           MOVE CRS-ID TO SX-ID.
+           MOVE CRS-NAME TO SX-NAME.
+           WRITE STUDENT-INDEX-RECORD
+              INVALID KEY
+                 DISPLAY "warning: could not add " CRS-ID
+                    " to student-idx.dat (duplicate or out of "
+                    "sequence)"
+           END-WRITE.
+
+       0470-WRITE-EXTRACT-DETAIL-RECORD.
+           MOVE WS-ID TO EX-D-ID.
+           MOVE WS-STUDENT TO EX-D-NAME.
+           WRITE EXTRACT-LINE FROM WS-EXTRACT-DETAIL.
+
+       0480-WRITE-EXTRACT-TRAILER.
+           MOVE WS-STUDENT-COUNT TO EX-T-COUNT.
+           WRITE EXTRACT-LINE FROM WS-EXTRACT-TRAILER.
+
+       0600-RECONCILE-WITH-PRIOR-ROSTER.
+           OPEN INPUT CURRENT-ROSTER-SORTED.
+           IF WS-CURR-SORTED-STATUS NOT = "00"
+              DISPLAY "current-roster-sorted.dat could not be "
+                 "opened, run aborted"
+              CLOSE AUDIT-LOG
+              MOVE 9 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           OPEN INPUT PRIOR-ROSTER.
+           IF WS-PRIOR-ROSTER-STATUS NOT = "00"
+                 AND WS-PRIOR-ROSTER-STATUS NOT = "35"
+              DISPLAY "prior-roster.dat could not be read, "
+                 "run aborted"
+              CLOSE CURRENT-ROSTER-SORTED
+              CLOSE AUDIT-LOG
+              MOVE 10 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT RECONCILE-REPORT.
+           IF WS-RECON-STATUS NOT = "00"
+              DISPLAY "reconcile.rpt could not be opened, "
+                 "run aborted"
+              CLOSE CURRENT-ROSTER-SORTED
+              IF WS-PRIOR-ROSTER-STATUS = "00"
+                 CLOSE PRIOR-ROSTER
+              END-IF
+              CLOSE AUDIT-LOG
+              MOVE 11 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           WRITE RECONCILE-LINE FROM WS-RECON-HEADING.
+           MOVE 'N' TO WS-CURR-EOF.
+           IF WS-PRIOR-ROSTER-STATUS NOT = "00"
+              MOVE 'Y' TO WS-PRIOR-EOF
+              MOVE 'N' TO WS-PRIOR-OPENED
+           ELSE
+              MOVE 'N' TO WS-PRIOR-EOF
+              MOVE 'Y' TO WS-PRIOR-OPENED
+              PERFORM 0610-READ-PRIOR-RECORD
+           END-IF.
+           PERFORM 0620-READ-CURRENT-RECORD.
+           PERFORM 0630-MATCH-MERGE-ROSTERS
+              UNTIL WS-CURR-EOF = 'Y' AND WS-PRIOR-EOF = 'Y'.
+           MOVE WS-ADDED-COUNT TO WS-RCT-ADDED.
+           MOVE WS-DROPPED-COUNT TO WS-RCT-DROPPED.
+           WRITE RECONCILE-LINE FROM WS-RECON-TRAILER.
+           CLOSE CURRENT-ROSTER-SORTED.
+           IF WS-PRIOR-OPENED = 'Y'
+              CLOSE PRIOR-ROSTER
+           END-IF.
+           CLOSE RECONCILE-REPORT.
+
+       0610-READ-PRIOR-RECORD.
+           READ PRIOR-ROSTER
+              AT END MOVE 'Y' TO WS-PRIOR-EOF
+           END-READ.
+
+       0620-READ-CURRENT-RECORD.
+           READ CURRENT-ROSTER-SORTED
+              AT END MOVE 'Y' TO WS-CURR-EOF
+           END-READ.
+
+       0630-MATCH-MERGE-ROSTERS.
+           EVALUATE TRUE
+              WHEN WS-PRIOR-EOF = 'Y'
+                 MOVE "ADDED  " TO WS-RCD-ACTION
+                 MOVE CRS-ID TO WS-RCD-ID
+                 MOVE CRS-NAME TO WS-RCD-NAME
+                 WRITE RECONCILE-LINE FROM WS-RECON-DETAIL
+                 ADD 1 TO WS-ADDED-COUNT
+                 PERFORM 0620-READ-CURRENT-RECORD
+              WHEN WS-CURR-EOF = 'Y'
+                 MOVE "DROPPED" TO WS-RCD-ACTION
+                 MOVE PRIOR-ROSTER-ID TO WS-RCD-ID
+                 MOVE PRIOR-ROSTER-NAME TO WS-RCD-NAME
+                 WRITE RECONCILE-LINE FROM WS-RECON-DETAIL
+                 ADD 1 TO WS-DROPPED-COUNT
+                 PERFORM 0610-READ-PRIOR-RECORD
+              WHEN CRS-ID < PRIOR-ROSTER-ID
+                 MOVE "ADDED  " TO WS-RCD-ACTION
+                 MOVE CRS-ID TO WS-RCD-ID
+                 MOVE CRS-NAME TO WS-RCD-NAME
+                 WRITE RECONCILE-LINE FROM WS-RECON-DETAIL
+                 ADD 1 TO WS-ADDED-COUNT
+                 PERFORM 0620-READ-CURRENT-RECORD
+              WHEN CRS-ID > PRIOR-ROSTER-ID
+                 MOVE "DROPPED" TO WS-RCD-ACTION
+                 MOVE PRIOR-ROSTER-ID TO WS-RCD-ID
+                 MOVE PRIOR-ROSTER-NAME TO WS-RCD-NAME
+                 WRITE RECONCILE-LINE FROM WS-RECON-DETAIL
+                 ADD 1 TO WS-DROPPED-COUNT
+                 PERFORM 0610-READ-PRIOR-RECORD
+              WHEN OTHER
+                 PERFORM 0610-READ-PRIOR-RECORD
+                 PERFORM 0620-READ-CURRENT-RECORD
+           END-EVALUATE.
+
+       0700-PROMOTE-CURRENT-ROSTER.
+           CALL "CBL_RENAME_FILE" USING WS-CURRENT-SORTED-NAME
+              WS-PRIOR-ROSTER-NAME RETURNING WS-CBL-STATUS.
+           IF WS-CBL-STATUS NOT = 0
+              DISPLAY "warning: could not save roster snapshot "
+                 "for next run's reconciliation"
+           END-IF.
+
+       0800-WRITE-AUDIT-RECORD.
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-CURRENT-TIME FROM TIME.
+           MOVE WS-CD-MONTH TO WS-AL-MONTH.
+           MOVE WS-CD-DAY TO WS-AL-DAY.
+           MOVE WS-CD-YEAR TO WS-AL-YEAR.
+           MOVE WS-CT-HOUR TO WS-AL-HOUR.
+           MOVE WS-CT-MINUTE TO WS-AL-MINUTE.
+           MOVE WS-CT-SECOND TO WS-AL-SECOND.
+           MOVE filename TO WS-AL-FILENAME.
+           MOVE WS-STUDENT-COUNT TO WS-AL-COUNT.
+           WRITE AUDIT-LINE FROM WS-AUDIT-LINE.
