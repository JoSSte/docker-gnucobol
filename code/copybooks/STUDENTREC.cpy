@@ -0,0 +1,6 @@
+      *> Shared student/employee identity fields.
+      *> Used as the record layout for SOMEFILE (FileHandling) and
+      *> for the record-maintenance work area in HELLO, so both
+      *> programs stay in sync on field sizes.
+           05 REC-ID                   PIC 9(5).
+           05 REC-NAME                 PIC A(25).
