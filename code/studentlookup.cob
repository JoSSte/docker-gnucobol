@@ -0,0 +1,57 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. StudentLookup.
+       AUTHOR. JoSSte.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+             SELECT STUDENT-INDEX ASSIGN TO "student-idx.dat"
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS SX-ID
+             FILE STATUS IS WS-INDEX-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD STUDENT-INDEX.
+          01 STUDENT-INDEX-RECORD.
+             05 SX-ID PIC 9(5).
+             05 SX-NAME PIC A(25).
+
+          WORKING-STORAGE SECTION.
+          01 WS-INDEX-STATUS PIC X(2).
+          01 WS-LOOKUP-ID PIC 9(5).
+          01 WS-ANOTHER PIC X(1).
+             88 WS-LOOKUP-AGAIN VALUE "Y" "y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 0100-OPEN-STUDENT-INDEX.
+           MOVE "Y" TO WS-ANOTHER.
+           PERFORM 0200-LOOKUP-ONE-STUDENT
+              UNTIL NOT WS-LOOKUP-AGAIN.
+           CLOSE STUDENT-INDEX.
+       STOP RUN.
+
+       0100-OPEN-STUDENT-INDEX.
+           OPEN INPUT STUDENT-INDEX.
+           IF WS-INDEX-STATUS NOT = "00"
+              DISPLAY "student-idx.dat not found - run FileHandling "
+                 "first, run aborted"
+              MOVE 2 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       0200-LOOKUP-ONE-STUDENT.
+           DISPLAY "ENTER STUDENT ID TO LOOK UP: " WITH NO ADVANCING.
+           ACCEPT WS-LOOKUP-ID.
+           MOVE WS-LOOKUP-ID TO SX-ID.
+           READ STUDENT-INDEX
+              INVALID KEY
+                 DISPLAY "ID " WS-LOOKUP-ID " NOT FOUND"
+              NOT INVALID KEY
+                 DISPLAY "ID " SX-ID " - " SX-NAME
+           END-READ.
+           DISPLAY "LOOK UP ANOTHER STUDENT? (Y/N): "
+              WITH NO ADVANCING.
+           ACCEPT WS-ANOTHER.
