@@ -1,15 +1,180 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
-       
+       AUTHOR. JoSSte.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+             SELECT STUDENT-FILE ASSIGN TO DYNAMIC WS-STUDENT-FILE-NAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-IN-STATUS.
+
+             SELECT STUDENT-FILE-OUT
+             ASSIGN TO DYNAMIC WS-STUDENT-OUT-NAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-OUT-STATUS.
+
        DATA DIVISION.
+          FILE SECTION.
+          FD STUDENT-FILE.
+          01 STUDENT-IN-RECORD.
+             05 SI-ID PIC 9(5).
+             05 SI-NAME PIC A(25).
+
+          FD STUDENT-FILE-OUT.
+          01 STUDENT-OUT-RECORD.
+             05 SO-ID PIC 9(5).
+             05 SO-NAME PIC A(25).
+
           WORKING-STORAGE SECTION.
-          01 WS-NAME PIC A(30).
-          01 WS-ID PIC 9(5) VALUE 11235.
-       
+          01 MAINT-RECORD.
+             COPY STUDENTREC.
+
+          01 WS-STUDENT-FILE-NAME PIC X(30) VALUE "input.csv".
+          01 WS-STUDENT-OUT-NAME PIC X(30)
+             VALUE "input.csv.new".
+          01 WS-IN-STATUS PIC X(2).
+          01 WS-OUT-STATUS PIC X(2).
+          01 WS-CBL-STATUS PIC S9(9) COMP-5.
+
+          01 WS-ACTION PIC X(1).
+             88 WS-ACTION-ADD VALUE "A".
+             88 WS-ACTION-UPDATE VALUE "U".
+             88 WS-ACTION-DELETE VALUE "D".
+
+          01 WS-CONFIRM PIC X(1).
+             88 WS-CONFIRMED VALUE "Y" "y".
+
+          01 WS-EOF-IN PIC A(1).
+          01 WS-FOUND PIC A(1).
+             88 WS-RECORD-FOUND VALUE "Y".
+
        PROCEDURE DIVISION.
-          A000-FIRST-PARA.
-          DISPLAY 'Hello World'.
-          MOVE 'Jonas' TO WS-NAME.
-          DISPLAY "My name is : "WS-NAME.
-          DISPLAY "My ID is : "WS-ID.
+       0000-MAIN-PARA.
+           DISPLAY "STUDENT ROSTER MAINTENANCE".
+           PERFORM 1000-GET-TRANSACTION.
+           PERFORM 2000-CONFIRM-TRANSACTION.
+           IF WS-CONFIRMED
+              PERFORM 3000-APPLY-TRANSACTION
+           ELSE
+              DISPLAY "TRANSACTION CANCELLED"
+           END-IF.
        STOP RUN.
+
+       1000-GET-TRANSACTION.
+           DISPLAY "ENTER ACTION - A)DD, U)PDATE, D)ELETE: "
+              WITH NO ADVANCING.
+           ACCEPT WS-ACTION.
+           DISPLAY "ENTER STUDENT ID: " WITH NO ADVANCING.
+           ACCEPT REC-ID.
+           IF WS-ACTION-ADD OR WS-ACTION-UPDATE
+              DISPLAY "ENTER STUDENT NAME: " WITH NO ADVANCING
+              ACCEPT REC-NAME
+           END-IF.
+
+       2000-CONFIRM-TRANSACTION.
+           MOVE "N" TO WS-CONFIRM.
+           EVALUATE TRUE
+              WHEN WS-ACTION-ADD
+                 DISPLAY "ADD ID " REC-ID " NAME " REC-NAME
+                    "? (Y/N): " WITH NO ADVANCING
+                 ACCEPT WS-CONFIRM
+              WHEN WS-ACTION-UPDATE
+                 DISPLAY "UPDATE ID " REC-ID " TO NAME " REC-NAME
+                    "? (Y/N): " WITH NO ADVANCING
+                 ACCEPT WS-CONFIRM
+              WHEN WS-ACTION-DELETE
+                 DISPLAY "DELETE ID " REC-ID "? (Y/N): "
+                    WITH NO ADVANCING
+                 ACCEPT WS-CONFIRM
+              WHEN OTHER
+                 DISPLAY "UNKNOWN ACTION, NO CHANGE WILL BE MADE."
+           END-EVALUATE.
+
+       3000-APPLY-TRANSACTION.
+           MOVE "N" TO WS-FOUND.
+           MOVE "N" TO WS-EOF-IN.
+           OPEN INPUT STUDENT-FILE.
+           IF WS-IN-STATUS NOT = "00" AND WS-IN-STATUS NOT = "35"
+              DISPLAY "could not read "
+                 function trim(WS-STUDENT-FILE-NAME) ", run aborted"
+              MOVE 2 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT STUDENT-FILE-OUT.
+           IF WS-OUT-STATUS NOT = "00"
+              DISPLAY "could not open "
+                 function trim(WS-STUDENT-OUT-NAME) ", run aborted"
+              IF WS-IN-STATUS = "00"
+                 CLOSE STUDENT-FILE
+              END-IF
+              MOVE 3 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+           IF WS-IN-STATUS = "00"
+              PERFORM 3100-COPY-EXISTING-RECORDS
+                 UNTIL WS-EOF-IN = "Y"
+              CLOSE STUDENT-FILE
+           END-IF.
+           IF WS-ACTION-ADD
+              IF WS-RECORD-FOUND
+                 DISPLAY "ID " REC-ID " already exists, no change "
+                    "made"
+              ELSE
+                 PERFORM 3200-WRITE-NEW-RECORD
+              END-IF
+           END-IF.
+           IF (WS-ACTION-UPDATE OR WS-ACTION-DELETE)
+                 AND WS-FOUND = "N"
+              DISPLAY "ID " REC-ID " not found, no change made"
+           END-IF.
+           CLOSE STUDENT-FILE-OUT.
+           IF (WS-ACTION-ADD AND WS-FOUND = "N")
+                 OR ((WS-ACTION-UPDATE OR WS-ACTION-DELETE)
+                 AND WS-RECORD-FOUND)
+              PERFORM 3900-PROMOTE-STUDENT-FILE
+              DISPLAY "TRANSACTION COMPLETE"
+           ELSE
+              CALL "CBL_DELETE_FILE" USING WS-STUDENT-OUT-NAME
+                 RETURNING WS-CBL-STATUS
+           END-IF.
+
+       3100-COPY-EXISTING-RECORDS.
+           READ STUDENT-FILE
+              AT END MOVE "Y" TO WS-EOF-IN
+              NOT AT END
+                 IF SI-ID = REC-ID
+                    MOVE "Y" TO WS-FOUND
+                    PERFORM 3150-COPY-OR-REPLACE-RECORD
+                 ELSE
+                    MOVE SI-ID TO SO-ID
+                    MOVE SI-NAME TO SO-NAME
+                    WRITE STUDENT-OUT-RECORD
+                 END-IF
+           END-READ.
+
+       3150-COPY-OR-REPLACE-RECORD.
+           EVALUATE TRUE
+              WHEN WS-ACTION-UPDATE
+                 MOVE REC-ID TO SO-ID
+                 MOVE REC-NAME TO SO-NAME
+                 WRITE STUDENT-OUT-RECORD
+              WHEN WS-ACTION-DELETE
+                 CONTINUE
+              WHEN OTHER
+                 MOVE SI-ID TO SO-ID
+                 MOVE SI-NAME TO SO-NAME
+                 WRITE STUDENT-OUT-RECORD
+           END-EVALUATE.
+
+       3200-WRITE-NEW-RECORD.
+           MOVE REC-ID TO SO-ID.
+           MOVE REC-NAME TO SO-NAME.
+           WRITE STUDENT-OUT-RECORD.
+
+       3900-PROMOTE-STUDENT-FILE.
+           CALL "CBL_RENAME_FILE" USING WS-STUDENT-OUT-NAME
+              WS-STUDENT-FILE-NAME RETURNING WS-CBL-STATUS.
+           IF WS-CBL-STATUS NOT = 0
+              DISPLAY "warning: could not save updated roster file"
+           END-IF.
