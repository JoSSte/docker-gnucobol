@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BatchDriver.
+       AUTHOR. JoSSte.
+
+       ENVIRONMENT DIVISION.
+          INPUT-OUTPUT SECTION.
+             FILE-CONTROL.
+             SELECT CONTROL-FILE ASSIGN TO "batch-control.txt"
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-CONTROL-STATUS.
+
+             SELECT DATA-FILE ASSIGN TO DYNAMIC WS-DATA-FILENAME
+             ORGANIZATION IS LINE SEQUENTIAL
+             FILE STATUS IS WS-DATA-STATUS.
+
+       DATA DIVISION.
+          FILE SECTION.
+          FD CONTROL-FILE.
+          01 CONTROL-RECORD PIC X(30).
+
+          FD DATA-FILE.
+          01 DATA-FILE-RECORD.
+             COPY STUDENTREC.
+
+          WORKING-STORAGE SECTION.
+          01 WS-STUDENT PIC A(25).
+          01 WS-ID PIC 9(5).
+          01 WS-CONTROL-EOF PIC A(1) VALUE 'N'.
+          01 WS-DATA-EOF PIC A(1).
+          01 WS-DATA-FILENAME PIC A(30).
+          01 WS-CONTROL-STATUS PIC X(2).
+          01 WS-DATA-STATUS PIC X(2).
+          01 WS-FILE-COUNT PIC 9(3) VALUE ZERO.
+          01 WS-FILE-RECORD-COUNT PIC 9(5) VALUE ZERO.
+          01 WS-BATCH-TOTAL PIC 9(6) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-PARA.
+           PERFORM 0100-OPEN-CONTROL-FILE.
+           PERFORM UNTIL WS-CONTROL-EOF = 'Y'
+              READ CONTROL-FILE
+                 AT END MOVE 'Y' TO WS-CONTROL-EOF
+                 NOT AT END
+                    MOVE CONTROL-RECORD TO WS-DATA-FILENAME
+                    PERFORM 0200-PROCESS-ONE-FILE
+              END-READ
+           END-PERFORM.
+           CLOSE CONTROL-FILE.
+           DISPLAY "BATCH COMPLETE - " WS-FILE-COUNT " FILES, "
+              WS-BATCH-TOTAL " STUDENTS TOTAL".
+       STOP RUN.
+
+       0100-OPEN-CONTROL-FILE.
+           OPEN INPUT CONTROL-FILE.
+           IF WS-CONTROL-STATUS NOT = "00"
+              DISPLAY "batch-control.txt not found, run aborted"
+              MOVE 2 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       0200-PROCESS-ONE-FILE.
+           MOVE ZERO TO WS-FILE-RECORD-COUNT.
+           MOVE 'N' TO WS-DATA-EOF.
+           OPEN INPUT DATA-FILE.
+           IF WS-DATA-STATUS NOT = "00"
+              DISPLAY function trim(WS-DATA-FILENAME)
+                 " not found, skipped"
+           ELSE
+              PERFORM UNTIL WS-DATA-EOF = 'Y'
+                 READ DATA-FILE
+                    AT END MOVE 'Y' TO WS-DATA-EOF
+                    NOT AT END
+                       MOVE REC-ID TO WS-ID
+                       MOVE REC-NAME TO WS-STUDENT
+                       DISPLAY WS-ID " " WS-STUDENT
+                       ADD 1 TO WS-FILE-RECORD-COUNT
+                 END-READ
+              END-PERFORM
+              CLOSE DATA-FILE
+              ADD 1 TO WS-FILE-COUNT
+              ADD WS-FILE-RECORD-COUNT TO WS-BATCH-TOTAL
+              DISPLAY function trim(WS-DATA-FILENAME) " - "
+                 WS-FILE-RECORD-COUNT " STUDENTS"
+           END-IF.
